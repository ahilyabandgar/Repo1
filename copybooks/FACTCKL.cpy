@@ -0,0 +1,22 @@
+000100******************************************************************
+000200*    FACTCKL.CPY                                                 *
+000300*    CHECKPOINT RECORD FOR THE FACTORIAL BATCH DRIVER.  KEYED    *
+000400*    BY RUN ID SO A RESTART CAN LOCATE THE LAST CHECKPOINT AND   *
+000500*    RESUME WITHOUT REPROCESSING THE WHOLE INPUT FILE.           *
+000600******************************************************************
+000700 01  FACT-CKPT-RECORD.
+000800     05  FACT-CKPT-RUN-ID        PIC X(08).
+000900     05  FACT-CKPT-LAST-RECORD   PIC 9(08).
+001000     05  FACT-CKPT-READ-COUNT    PIC 9(08).
+001100     05  FACT-CKPT-WRITE-COUNT   PIC 9(08).
+001200     05  FACT-CKPT-REJECT-COUNT  PIC 9(08).
+001300     05  FACT-CKPT-PAGE-NUMBER   PIC 9(04).
+001400     05  FACT-CKPT-RUN-STATUS    PIC X(01).
+001500         88  FACT-CKPT-COMPLETE          VALUE "C".
+001600         88  FACT-CKPT-IN-PROGRESS       VALUE "P".
+001700*    FACT-CKPT-LAST-RECORD ALONE CANNOT TELL "NOTHING HAS EVER
+001800*    RUN" APART FROM "LAST NIGHT'S RUN FINISHED CLEAN" -- BOTH
+001900*    LEAVE IT AT ZERO.  FACT-CKPT-RUN-STATUS IS THE SENTINEL A
+002000*    RESTART CHECKS: "C" MEANS THE LAST RUN AGAINST THIS ROW
+002100*    FINISHED AND THERE IS NOTHING TO RESUME, SO MODE "R" IS A
+002200*    NO-OP RATHER THAN A FULL REPROCESS OF THE INPUT FILE.
