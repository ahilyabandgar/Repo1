@@ -0,0 +1,42 @@
+000100******************************************************************
+000200*    FACTRPL.CPY                                                 *
+000300*    PRINT-STYLE REPORT RECORD FOR THE FACTORIAL BATCH RUN.      *
+000400*    A SINGLE 132-BYTE PRINT LINE, REDEFINED FOR EACH LINE TYPE. *
+000500******************************************************************
+000600 01  FACT-RPT-LINE               PIC X(132)  VALUE SPACES.
+000700
+000800 01  FACT-RPT-HDR1 REDEFINES FACT-RPT-LINE.
+000900     05  FILLER                  PIC X(01).
+001000     05  FACT-H1-TITLE           PIC X(40).
+001100     05  FILLER                  PIC X(20).
+001200     05  FACT-H1-DATE-LIT        PIC X(09).
+001300     05  FACT-H1-RUN-DATE        PIC X(10).
+001400     05  FILLER                  PIC X(10).
+001500     05  FACT-H1-PAGE-LIT        PIC X(05).
+001600     05  FACT-H1-PAGE-NO         PIC ZZZ9.
+001700     05  FILLER                  PIC X(33).
+001800
+001900 01  FACT-RPT-HDR2 REDEFINES FACT-RPT-LINE.
+002000     05  FILLER                  PIC X(01).
+002100     05  FACT-H2-NUMBER-LIT      PIC X(10).
+002200     05  FACT-H2-FACTORIAL-LIT   PIC X(20).
+002300     05  FILLER                  PIC X(101).
+002320
+002340 01  FACT-RPT-RECON REDEFINES FACT-RPT-LINE.
+002350     05  FILLER                  PIC X(01).
+002360     05  FACT-R-LABEL            PIC X(30).
+002370     05  FACT-R-MESSAGE          PIC X(50).
+002380     05  FILLER                  PIC X(51).
+002400
+002500 01  FACT-RPT-DETAIL REDEFINES FACT-RPT-LINE.
+002600     05  FILLER                  PIC X(01).
+002700     05  FACT-D-NUMBER           PIC ZZZ9.
+002800     05  FILLER                  PIC X(06).
+002900     05  FACT-D-FACTORIAL        PIC X(80).
+003000     05  FILLER                  PIC X(41).
+003100
+003200 01  FACT-RPT-FOOTER REDEFINES FACT-RPT-LINE.
+003300     05  FILLER                  PIC X(01).
+003400     05  FACT-F-LABEL            PIC X(30).
+003500     05  FACT-F-VALUE            PIC ZZZ,ZZZ,ZZ9.
+003600     05  FILLER                  PIC X(90).
