@@ -0,0 +1,8 @@
+000100******************************************************************
+000200*    FACTREC.CPY                                                 *
+000300*    BATCH INPUT RECORD LAYOUT FOR THE FACTORIAL NUMBER FILE.    *
+000400*    ONE NUMBER PER RECORD, RIGHT-JUSTIFIED ZERO-FILLED.         *
+000500******************************************************************
+000600 01  FACT-IN-RECORD.
+000700     05  FACT-IN-NUMBER          PIC 9(04).
+000800     05  FILLER                  PIC X(76).
