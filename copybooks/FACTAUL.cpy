@@ -0,0 +1,18 @@
+000100******************************************************************
+000200*    FACTAUL.CPY                                                 *
+000300*    AUDIT RECORD WRITTEN TO THE FACTORIAL AUDIT LOG, ONE        *
+000400*    RECORD PER CALCULATION ATTEMPT (ACCEPTED OR REJECTED).      *
+000500******************************************************************
+000600 01  FACT-AUD-RECORD.
+000700     05  FACT-AUD-DATE           PIC 9(08).
+000800     05  FILLER                  PIC X(01).
+000900     05  FACT-AUD-TIME           PIC 9(08).
+001000     05  FILLER                  PIC X(01).
+001100     05  FACT-AUD-USERID         PIC X(08).
+001200     05  FILLER                  PIC X(01).
+001300     05  FACT-AUD-NUMBER         PIC 9(04).
+001400     05  FILLER                  PIC X(01).
+001500     05  FACT-AUD-FACTORIAL      PIC X(80).
+001600     05  FILLER                  PIC X(01).
+001700     05  FACT-AUD-REJECT-FLAG    PIC X(01).
+001800     05  FILLER                  PIC X(27).
