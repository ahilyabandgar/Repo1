@@ -0,0 +1,258 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. PermComboProgram.
+000300 AUTHOR. DATA-PROCESSING-DIVISION.
+000400 INSTALLATION. SCHEDULING-AND-ACTUARIAL-SYSTEMS.
+000500 DATE-WRITTEN. 08-09-2026.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*   MODIFICATION HISTORY                                       *
+000900*   ------------------------------------------------------------*
+001000*   08-09-2026  DLH  ORIGINAL PROGRAM.  COMPUTES N-PERMUTE-R    *
+001100*                    AND N-CHOOSE-R FROM TWO OPERATOR-ENTERED   *
+001200*                    VALUES, N AND R, BUILT ON THE SAME         *
+001300*                    FACTORIAL LOGIC USED BY FACTORIALPROGRAM.  *
+001400*   08-09-2026  DLH  5000-CALCULATE-FACTORIAL NOW CALLS THE     *
+001500*                    FACTCALC SUBPROGRAM INSTEAD OF CARRYING    *
+001600*                    ITS OWN COPY OF THE FACTORIAL LOOP.        *
+001700*   08-09-2026  DLH  ADDED THE FACT-AUDIT-FILE: ONE RECORD IS    *
+001800*                    APPENDED FOR EACH OF N!, R!, AND (N-R)!     *
+001900*                    CALCULATED (DATE, TIME, USER ID, NUMBER,    *
+002000*                    FACTORIAL, AND WHETHER IT WAS REJECTED FOR  *
+002100*                    OVERFLOW) SO NPR/NCR RESULTS CAN BE         *
+002200*                    RECONCILED BACK TO THE FACTORIALS THAT      *
+002300*                    PRODUCED THEM, THE SAME AS FACTORIALPROGRAM.*
+002400*****************************************************************
+002500 ENVIRONMENT DIVISION.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT FACT-AUDIT-FILE  ASSIGN TO "FACTAUD"
+002900         ORGANIZATION IS LINE SEQUENTIAL
+003000         FILE STATUS IS PMC-AUDIT-STATUS.
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  FACT-AUDIT-FILE
+003400     RECORDING MODE IS F.
+003500 COPY FACTAUL.
+003600
+003700 WORKING-STORAGE SECTION.
+003800*****************************************************************
+003900*   OPERATOR INPUT                                              *
+004000*****************************************************************
+004100 77  PMC-N                   PIC 9(04)   VALUE ZERO.
+004200 77  PMC-R                   PIC 9(04)   VALUE ZERO.
+004300
+004400*****************************************************************
+004500*   VALIDATION SWITCH                                           *
+004600*****************************************************************
+004700 77  PMC-REJECT-SWITCH       PIC X(01)   VALUE "N".
+004800     88  PMC-REJECTED                    VALUE "Y".
+004900     88  PMC-NOT-REJECTED                VALUE "N".
+005000
+005100 77  PMC-CALC-OVERFLOW-FLAG  PIC X(01)   VALUE "N".
+005200     88  PMC-CALC-OVERFLOW               VALUE "Y".
+005300
+005400 77  PMC-BIG-FACTORIAL-TEXT  PIC X(80)   VALUE SPACES.
+005500 77  PMC-BIG-NUMBER-FLAG     PIC X(01)   VALUE "N".
+005600     88  PMC-IS-BIG-NUMBER            VALUE "Y".
+005700
+005800 77  PMC-AUDIT-STATUS        PIC X(02)   VALUE "00".
+005900*    PMC-N IS CAPPED AT PMC-MAX-SAFE-NUMBER BELOW, SO THE
+006000*    EXTENDED-PRECISION PATH IN FACTCALC NEVER ACTUALLY FIRES
+006100*    FOR THIS PROGRAM -- NPR/NCR WOULD NEED TO DIVIDE BIG
+006200*    FACTORIALS, WHICH IS OUT OF SCOPE HERE.  THESE TWO FIELDS
+006300*    EXIST ONLY TO SATISFY FACTCALC'S CALLING CONVENTION.
+006400
+006500 77  PMC-MAX-SAFE-NUMBER     PIC 9(04)   VALUE 19.
+006600*    LARGEST VALUE WHOSE FACTORIAL STILL FITS IN PMC-WORK-
+006700*    FACTORIAL PIC 9(18) -- SAME LIMIT USED BY FACTORIALPROGRAM.
+006800
+006900*****************************************************************
+007000*   FACTORIAL WORK FIELDS                                       *
+007100*   5000-CALCULATE-FACTORIAL COMPUTES THE FACTORIAL OF          *
+007200*   PMC-WORK-NUMBER INTO PMC-WORK-FACTORIAL.  THE MAINLINE       *
+007300*   CALLS IT ONCE EACH FOR N, R, AND N-R AND SAVES OFF THE       *
+007400*   THREE RESULTS BELOW BEFORE COMBINING THEM.                  *
+007500*****************************************************************
+007600 77  PMC-WORK-NUMBER         PIC 9(04)   VALUE ZERO.
+007700 77  PMC-WORK-FACTORIAL      PIC 9(18)   VALUE 1.
+007800 77  PMC-WORK-FACTORIAL-EDIT PIC Z(17)9.
+007900
+008000 77  PMC-N-MINUS-R           PIC 9(04)   VALUE ZERO.
+008100 77  PMC-FACTORIAL-N         PIC 9(18)   VALUE 1.
+008200 77  PMC-FACTORIAL-R         PIC 9(18)   VALUE 1.
+008300 77  PMC-FACTORIAL-N-MINUS-R PIC 9(18)   VALUE 1.
+008400
+008500*****************************************************************
+008600*   RESULT FIELDS                                                *
+008700*****************************************************************
+008800 77  PMC-PERMUTATIONS        PIC 9(18)   VALUE ZERO.
+008900 77  PMC-COMBINATIONS        PIC 9(18)   VALUE ZERO.
+009000 77  PMC-DENOMINATOR         PIC 9(18)   VALUE ZERO.
+009100
+009200 01  PMC-RESULT-EDIT         PIC Z(17)9.
+009300
+009400 PROCEDURE DIVISION.
+009500*****************************************************************
+009600*   0000-MAINLINE                                                *
+009700*   PROMPTS FOR N AND R, VALIDATES THEM, AND DISPLAYS NPR AND    *
+009800*   NCR WHEN THEY ARE IN RANGE.                                 *
+009900*****************************************************************
+010000 0000-MAINLINE.
+010100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+010200
+010300     IF PMC-NOT-REJECTED
+010400         PERFORM 1100-OPEN-AUDIT-FILE THRU 1100-EXIT
+010500         PERFORM 2000-BUILD-FACTORIALS THRU 2000-EXIT
+010600         CLOSE FACT-AUDIT-FILE
+010700     END-IF.
+010800
+010900     IF PMC-REJECTED
+011000         DISPLAY "PERMUTATIONS AND COMBINATIONS NOT CALCULATED."
+011100     ELSE
+011200         PERFORM 3000-COMBINE-FACTORIALS THRU 3000-EXIT
+011300         PERFORM 4000-DISPLAY-RESULTS THRU 4000-EXIT
+011400     END-IF.
+011500
+011600     STOP RUN.
+011700
+011800*****************************************************************
+011900*   1000-INITIALIZE                                              *
+012000*   PROMPTS THE OPERATOR FOR N AND R AND VALIDATES THEM: R MUST *
+012100*   NOT EXCEED N, AND N MUST NOT EXCEED PMC-MAX-SAFE-NUMBER OR   *
+012200*   N! WOULD NOT FIT IN A PIC 9(18) FACTORIAL FIELD.             *
+012300*****************************************************************
+012400 1000-INITIALIZE.
+012500     SET PMC-NOT-REJECTED TO TRUE.
+012600
+012700     DISPLAY "ENTER N (SIZE OF THE SET): " WITH NO ADVANCING.
+012800     ACCEPT PMC-N.
+012900     DISPLAY "ENTER R (NUMBER CHOSEN): " WITH NO ADVANCING.
+013000     ACCEPT PMC-R.
+013100
+013200     IF PMC-N > PMC-MAX-SAFE-NUMBER
+013300         SET PMC-REJECTED TO TRUE
+013400         DISPLAY "N EXCEEDS " PMC-MAX-SAFE-NUMBER
+013500             " -- RESULT WOULD EXCEED FIELD CAPACITY."
+013600     END-IF.
+013700
+013800     IF PMC-R > PMC-N
+013900         SET PMC-REJECTED TO TRUE
+014000         DISPLAY "R MAY NOT EXCEED N."
+014100     END-IF.
+014200 1000-EXIT.
+014300     EXIT.
+014400
+014500*****************************************************************
+014600*   1100-OPEN-AUDIT-FILE                                        *
+014700*   OPENS FACT-AUDIT-FILE FOR EXTEND (APPEND); CREATES IT ON     *
+014800*   THE FIRST RUN IF IT DOES NOT YET EXIST.                     *
+014900*****************************************************************
+015000 1100-OPEN-AUDIT-FILE.
+015100     OPEN EXTEND FACT-AUDIT-FILE.
+015200     IF PMC-AUDIT-STATUS = "35"
+015300         OPEN OUTPUT FACT-AUDIT-FILE
+015400     END-IF.
+015500 1100-EXIT.
+015600     EXIT.
+015700*****************************************************************
+015800*   2000-BUILD-FACTORIALS                                        *
+015900*   COMPUTES N!, R!, AND (N-R)! BY DRIVING                       *
+016000*   5000-CALCULATE-FACTORIAL ONCE FOR EACH VALUE, AUDITING EACH  *
+016100*   FACTORIAL AS IT IS CALCULATED.  PMC-N IS ALREADY KNOWN TO BE *
+016200*   IN RANGE (1000-INITIALIZE CHECKED IT), SO AN OVERFLOW        *
+016300*   FLAGGED HERE WOULD MEAN FACTCALC AND THIS PROGRAM DISAGREE   *
+016400*   ON THE SAFE LIMIT; TREAT IT AS REJECTED RATHER THAN TRUST A  *
+016500*   BAD RESULT.                                                  *
+016600*****************************************************************
+016700 2000-BUILD-FACTORIALS.
+016800     SUBTRACT PMC-R FROM PMC-N GIVING PMC-N-MINUS-R.
+016900
+017000     MOVE PMC-N TO PMC-WORK-NUMBER.
+017100     PERFORM 5000-CALCULATE-FACTORIAL THRU 5000-EXIT.
+017200     PERFORM 6000-WRITE-AUDIT THRU 6000-EXIT.
+017300     MOVE PMC-WORK-FACTORIAL TO PMC-FACTORIAL-N.
+017400
+017500     MOVE PMC-R TO PMC-WORK-NUMBER.
+017600     PERFORM 5000-CALCULATE-FACTORIAL THRU 5000-EXIT.
+017700     PERFORM 6000-WRITE-AUDIT THRU 6000-EXIT.
+017800     MOVE PMC-WORK-FACTORIAL TO PMC-FACTORIAL-R.
+017900
+018000     MOVE PMC-N-MINUS-R TO PMC-WORK-NUMBER.
+018100     PERFORM 5000-CALCULATE-FACTORIAL THRU 5000-EXIT.
+018200     PERFORM 6000-WRITE-AUDIT THRU 6000-EXIT.
+018300     MOVE PMC-WORK-FACTORIAL TO PMC-FACTORIAL-N-MINUS-R.
+018400
+018500     IF PMC-CALC-OVERFLOW
+018600         SET PMC-REJECTED TO TRUE
+018700     END-IF.
+018800 2000-EXIT.
+018900     EXIT.
+019000
+019100*****************************************************************
+019200*   3000-COMBINE-FACTORIALS                                      *
+019300*   NPR = N! / (N-R)!          NCR = N! / (R! * (N-R)!)          *
+019400*****************************************************************
+019500 3000-COMBINE-FACTORIALS.
+019600     DIVIDE PMC-FACTORIAL-N-MINUS-R INTO PMC-FACTORIAL-N
+019700         GIVING PMC-PERMUTATIONS.
+019800
+019900     MULTIPLY PMC-FACTORIAL-R BY PMC-FACTORIAL-N-MINUS-R
+020000         GIVING PMC-DENOMINATOR.
+020100     DIVIDE PMC-DENOMINATOR INTO PMC-FACTORIAL-N
+020200         GIVING PMC-COMBINATIONS.
+020300 3000-EXIT.
+020400     EXIT.
+020500
+020600*****************************************************************
+020700*   4000-DISPLAY-RESULTS                                         *
+020800*****************************************************************
+020900 4000-DISPLAY-RESULTS.
+021000     MOVE PMC-PERMUTATIONS TO PMC-RESULT-EDIT.
+021100     DISPLAY "P(" PMC-N ", " PMC-R ") = " PMC-RESULT-EDIT.
+021200
+021300     MOVE PMC-COMBINATIONS TO PMC-RESULT-EDIT.
+021400     DISPLAY "C(" PMC-N ", " PMC-R ") = " PMC-RESULT-EDIT.
+021500 4000-EXIT.
+021600     EXIT.
+021700
+021800*****************************************************************
+021900*   5000-CALCULATE-FACTORIAL                                     *
+022000*   CALLS FACTCALC TO COMPUTE PMC-WORK-NUMBER FACTORIAL INTO     *
+022100*   PMC-WORK-FACTORIAL -- THE SAME SUBPROGRAM FACTORIALPROGRAM   *
+022200*   AND FACTORIALONLINEPROGRAM CALL.                             *
+022300*****************************************************************
+022400 5000-CALCULATE-FACTORIAL.
+022500     CALL "FACTCALC" USING PMC-WORK-NUMBER PMC-WORK-FACTORIAL
+022600         PMC-CALC-OVERFLOW-FLAG PMC-BIG-FACTORIAL-TEXT
+022700         PMC-BIG-NUMBER-FLAG.
+022800 5000-EXIT.
+022900     EXIT.
+023000
+023100*****************************************************************
+023200*   6000-WRITE-AUDIT                                             *
+023300*   APPENDS ONE AUDIT RECORD FOR THE FACTORIAL JUST CALCULATED   *
+023400*   BY 5000-CALCULATE-FACTORIAL, ACCEPTED OR REJECTED.           *
+023500*****************************************************************
+023600 6000-WRITE-AUDIT.
+023700     MOVE SPACES TO FACT-AUD-RECORD.
+023800     ACCEPT FACT-AUD-DATE FROM DATE YYYYMMDD.
+023900     ACCEPT FACT-AUD-TIME FROM TIME.
+024000     ACCEPT FACT-AUD-USERID FROM ENVIRONMENT "USER".
+024100     MOVE PMC-WORK-NUMBER TO FACT-AUD-NUMBER.
+024200
+024300     IF PMC-CALC-OVERFLOW
+024400         MOVE "N/A - OVERFLOW" TO FACT-AUD-FACTORIAL
+024500         MOVE "Y" TO FACT-AUD-REJECT-FLAG
+024600     ELSE
+024700         IF PMC-IS-BIG-NUMBER
+024800             MOVE PMC-BIG-FACTORIAL-TEXT TO FACT-AUD-FACTORIAL
+024900         ELSE
+025000             MOVE PMC-WORK-FACTORIAL TO PMC-WORK-FACTORIAL-EDIT
+025100             MOVE PMC-WORK-FACTORIAL-EDIT TO FACT-AUD-FACTORIAL
+025200         END-IF
+025300         MOVE "N" TO FACT-AUD-REJECT-FLAG
+025400     END-IF.
+025500
+025600     WRITE FACT-AUD-RECORD.
+025700 6000-EXIT.
+025800     EXIT.
