@@ -0,0 +1,190 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. FACTCALC.
+000300 AUTHOR. DATA-PROCESSING-DIVISION.
+000400 INSTALLATION. SCHEDULING-AND-ACTUARIAL-SYSTEMS.
+000500 DATE-WRITTEN. 08-09-2026.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*   MODIFICATION HISTORY                                       *
+000900*   ------------------------------------------------------------*
+001000*   08-09-2026  DLH  ORIGINAL PROGRAM.  CALLABLE FACTORIAL       *
+001100*                    SUBPROGRAM -- TAKES A NUMBER AND RETURNS   *
+001200*                    ITS FACTORIAL PLUS AN OVERFLOW FLAG, SO    *
+001300*                    FACTORIALPROGRAM, PERMCOMBOPROGRAM, AND    *
+001400*                    FACTORIALONLINEPROGRAM CAN ALL CALL ONE     *
+001500*                    COPY OF THE CALCULATION INSTEAD OF EACH    *
+001600*                    CARRYING ITS OWN.                         *
+001700*   08-09-2026  DLH  ADDED EXTENDED-PRECISION FACTORIALS FOR     *
+001800*                    NUMBERS FROM FCC-MAX-SAFE-NUMBER UP TO      *
+001900*                    FCC-MAX-BIG-NUMBER.  FCC-BIG-WORD-TABLE IS  *
+002000*                    A CHAIN OF BASE-10000 COMP-3 WORDS THAT IS  *
+002100*                    MULTIPLIED OUT ONE FACTOR AT A TIME WITH    *
+002200*                    CARRY PROPAGATION, THEN EDITED INTO THE     *
+002300*                    DECIMAL DIGIT STRING LK-BIG-FACTORIAL.      *
+002400*                    LK-FACTORIAL STILL HOLDS THE BINARY RESULT  *
+002500*                    FOR NUMBERS THAT FIT IN PIC 9(18); FOR      *
+002600*                    LARGER NUMBERS LK-BIG-NUMBER-FLAG IS SET    *
+002700*                    AND THE CALLER MUST USE LK-BIG-FACTORIAL    *
+002800*                    INSTEAD.                                   *
+002900*****************************************************************
+003000 ENVIRONMENT DIVISION.
+003100 DATA DIVISION.
+003200 WORKING-STORAGE SECTION.
+003300*****************************************************************
+003400*   CALCULATION WORK FIELDS                                     *
+003500*****************************************************************
+003600 77  FCC-MAX-SAFE-NUMBER      PIC 9(04)   VALUE 19.
+003700*    LARGEST NUMBER WHOSE FACTORIAL STILL FITS IN LK-FACTORIAL
+003800*    PIC 9(18) -- 20! IS ALREADY 19 DIGITS AND WOULD TRUNCATE.
+003900
+004000 77  FCC-MAX-BIG-NUMBER       PIC 9(04)   VALUE 50.
+004100*    LARGEST NUMBER THE EXTENDED-PRECISION PATH WILL CALCULATE --
+004200*    50! IS 65 DIGITS, WELL WITHIN FCC-BIG-WORD-TABLE'S 80-DIGIT
+004300*    CAPACITY.  BEYOND THIS THE NUMBER IS REJECTED AS OVERFLOW.
+004400
+004500 77  FCC-CALC-COUNTER         PIC 9(04) COMP  VALUE 1.
+004600
+004700*****************************************************************
+004800*   EXTENDED-PRECISION ACCUMULATOR                               *
+004900*   BASE-10000 "BIG NUMBER": FCC-BIG-WORD(1) IS THE LOW-ORDER    *
+005000*   FOUR DIGITS, FCC-BIG-WORD(20) THE HIGH-ORDER FOUR DIGITS.    *
+005100*****************************************************************
+005200 01  FCC-BIG-WORD-TABLE.
+005300     05  FCC-BIG-WORD         PIC 9(4) COMP-3  OCCURS 20 TIMES.
+005400
+005500 77  FCC-BIG-MULTIPLIER       PIC 9(02) COMP  VALUE ZERO.
+005600 77  FCC-BIG-CARRY            PIC 9(07) COMP  VALUE ZERO.
+005700 77  FCC-BIG-PRODUCT          PIC 9(07) COMP  VALUE ZERO.
+005800 77  FCC-BIG-IDX              PIC 9(02) COMP  VALUE ZERO.
+005900 77  FCC-BIG-TOP-WORD         PIC 9(02) COMP  VALUE 1.
+006000 77  FCC-BIG-PTR              PIC 9(03) COMP  VALUE 1.
+006100
+006200 77  FCC-BIG-EDIT-1           PIC 9(1).
+006300 77  FCC-BIG-EDIT-2           PIC 9(2).
+006400 77  FCC-BIG-EDIT-3           PIC 9(3).
+006500 77  FCC-BIG-EDIT-4           PIC 9(4).
+006600
+006700 LINKAGE SECTION.
+006800*****************************************************************
+006900*   CALLING-PROGRAM PARAMETERS                                  *
+007000*****************************************************************
+007100 01  LK-NUMBER               PIC 9(04).
+007200 01  LK-FACTORIAL            PIC 9(18).
+007300 01  LK-OVERFLOW-FLAG        PIC X(01).
+007400     88  LK-OVERFLOW                     VALUE "Y".
+007500     88  LK-NOT-OVERFLOW                 VALUE "N".
+007600
+007700 01  LK-BIG-FACTORIAL        PIC X(80).
+007800 01  LK-BIG-NUMBER-FLAG      PIC X(01).
+007900     88  LK-IS-BIG-NUMBER                VALUE "Y".
+008000     88  LK-IS-NOT-BIG-NUMBER            VALUE "N".
+008100
+008200 PROCEDURE DIVISION USING LK-NUMBER LK-FACTORIAL LK-OVERFLOW-FLAG
+008300         LK-BIG-FACTORIAL LK-BIG-NUMBER-FLAG.
+008400*****************************************************************
+008500*   0000-MAINLINE                                                *
+008600*   NUMBERS UP TO FCC-MAX-SAFE-NUMBER ARE CALCULATED THE         *
+008700*   ORDINARY WAY INTO LK-FACTORIAL.  NUMBERS ABOVE THAT, UP TO   *
+008800*   FCC-MAX-BIG-NUMBER, ARE CALCULATED BY THE EXTENDED-PRECISION *
+008900*   PATH INTO LK-BIG-FACTORIAL, WITH LK-BIG-NUMBER-FLAG SET SO   *
+009000*   THE CALLER KNOWS WHICH RESULT FIELD TO USE.  ANYTHING PAST   *
+009100*   FCC-MAX-BIG-NUMBER IS FLAGGED AS OVERFLOW.                   *
+009200*****************************************************************
+009300 0000-MAINLINE.
+009400     SET LK-NOT-OVERFLOW TO TRUE.
+009500     SET LK-IS-NOT-BIG-NUMBER TO TRUE.
+009600     MOVE ZERO TO LK-FACTORIAL.
+009700     MOVE SPACES TO LK-BIG-FACTORIAL.
+009800
+009900     IF LK-NUMBER > FCC-MAX-BIG-NUMBER
+010000         SET LK-OVERFLOW TO TRUE
+010100     ELSE
+010200         IF LK-NUMBER > FCC-MAX-SAFE-NUMBER
+010300             SET LK-IS-BIG-NUMBER TO TRUE
+010400             PERFORM 6000-CALCULATE-BIG-FACTORIAL THRU 6000-EXIT
+010500         ELSE
+010600             PERFORM 5000-CALCULATE-FACTORIAL THRU 5000-EXIT
+010700         END-IF
+010800     END-IF.
+010900
+011000     GOBACK.
+011100
+011200*****************************************************************
+011300*   5000-CALCULATE-FACTORIAL                                    *
+011400*   COMPUTES LK-NUMBER FACTORIAL INTO LK-FACTORIAL.              *
+011500*****************************************************************
+011600 5000-CALCULATE-FACTORIAL.
+011700     MOVE 1 TO LK-FACTORIAL.
+011800     PERFORM VARYING FCC-CALC-COUNTER FROM 1 BY 1
+011900             UNTIL FCC-CALC-COUNTER > LK-NUMBER
+012000         COMPUTE LK-FACTORIAL = LK-FACTORIAL * FCC-CALC-COUNTER
+012100     END-PERFORM.
+012200 5000-EXIT.
+012300     EXIT.
+012400
+012500*****************************************************************
+012600*   6000-CALCULATE-BIG-FACTORIAL                                *
+012700*   COMPUTES LK-NUMBER FACTORIAL INTO FCC-BIG-WORD-TABLE, ONE    *
+012800*   FACTOR AT A TIME, THEN EDITS THE WORD TABLE INTO THE        *
+012900*   DECIMAL DIGIT STRING LK-BIG-FACTORIAL.                      *
+013000*****************************************************************
+013100 6000-CALCULATE-BIG-FACTORIAL.
+013200     PERFORM VARYING FCC-BIG-IDX FROM 1 BY 1
+013250             UNTIL FCC-BIG-IDX > 20
+013300         MOVE 0 TO FCC-BIG-WORD(FCC-BIG-IDX)
+013400     END-PERFORM.
+013500     MOVE 1 TO FCC-BIG-WORD(1).
+013600     MOVE 1 TO FCC-BIG-TOP-WORD.
+013700
+013800     PERFORM VARYING FCC-BIG-MULTIPLIER FROM 2 BY 1
+013900             UNTIL FCC-BIG-MULTIPLIER > LK-NUMBER
+014000         MOVE 0 TO FCC-BIG-CARRY
+014050         PERFORM VARYING FCC-BIG-IDX FROM 1 BY 1
+014060                 UNTIL FCC-BIG-IDX > 20
+014200             COMPUTE FCC-BIG-PRODUCT =
+014300                 FCC-BIG-WORD(FCC-BIG-IDX) * FCC-BIG-MULTIPLIER
+014400                     + FCC-BIG-CARRY
+014500             DIVIDE FCC-BIG-PRODUCT BY 10000
+014600                 GIVING FCC-BIG-CARRY
+014700                 REMAINDER FCC-BIG-WORD(FCC-BIG-IDX)
+014800         END-PERFORM
+014900     END-PERFORM.
+015000
+015100     MOVE 1 TO FCC-BIG-TOP-WORD.
+015200     PERFORM VARYING FCC-BIG-IDX FROM 20 BY -1
+015250             UNTIL FCC-BIG-IDX < 1
+015300         IF FCC-BIG-WORD(FCC-BIG-IDX) NOT = 0
+015400             MOVE FCC-BIG-IDX TO FCC-BIG-TOP-WORD
+015500             EXIT PERFORM
+015600         END-IF
+015700     END-PERFORM.
+015800
+015900     MOVE 1 TO FCC-BIG-PTR.
+016000     EVALUATE TRUE
+016100         WHEN FCC-BIG-WORD(FCC-BIG-TOP-WORD) >= 1000
+016200             MOVE FCC-BIG-WORD(FCC-BIG-TOP-WORD) TO FCC-BIG-EDIT-4
+016300             STRING FCC-BIG-EDIT-4 DELIMITED BY SIZE
+016400                 INTO LK-BIG-FACTORIAL WITH POINTER FCC-BIG-PTR
+016500         WHEN FCC-BIG-WORD(FCC-BIG-TOP-WORD) >= 100
+016600             MOVE FCC-BIG-WORD(FCC-BIG-TOP-WORD) TO FCC-BIG-EDIT-3
+016700             STRING FCC-BIG-EDIT-3 DELIMITED BY SIZE
+016800                 INTO LK-BIG-FACTORIAL WITH POINTER FCC-BIG-PTR
+016900         WHEN FCC-BIG-WORD(FCC-BIG-TOP-WORD) >= 10
+017000             MOVE FCC-BIG-WORD(FCC-BIG-TOP-WORD) TO FCC-BIG-EDIT-2
+017100             STRING FCC-BIG-EDIT-2 DELIMITED BY SIZE
+017200                 INTO LK-BIG-FACTORIAL WITH POINTER FCC-BIG-PTR
+017300         WHEN OTHER
+017400             MOVE FCC-BIG-WORD(FCC-BIG-TOP-WORD) TO FCC-BIG-EDIT-1
+017500             STRING FCC-BIG-EDIT-1 DELIMITED BY SIZE
+017600                 INTO LK-BIG-FACTORIAL WITH POINTER FCC-BIG-PTR
+017700     END-EVALUATE.
+017800
+017900     SUBTRACT 1 FROM FCC-BIG-TOP-WORD.
+018000     PERFORM VARYING FCC-BIG-IDX FROM FCC-BIG-TOP-WORD BY -1
+018100             UNTIL FCC-BIG-IDX < 1
+018200         MOVE FCC-BIG-WORD(FCC-BIG-IDX) TO FCC-BIG-EDIT-4
+018300         STRING FCC-BIG-EDIT-4 DELIMITED BY SIZE
+018400             INTO LK-BIG-FACTORIAL WITH POINTER FCC-BIG-PTR
+018500     END-PERFORM.
+018600 6000-EXIT.
+018700     EXIT.
