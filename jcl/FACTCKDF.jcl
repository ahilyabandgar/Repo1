@@ -0,0 +1,31 @@
+//FACTCKDF JOB (ACCTNO),'DEFINE FACTORIAL CKPT CLUSTER',CLASS=A,
+//             MSGCLASS=X,NOTIFY=&SYSUID
+//*********************************************************************
+//*  FACTCKDF -- ONE-TIME SETUP FOR THE FACTORIAL CHECKPOINT FILE      *
+//*  RUN THIS JOB ONCE, BEFORE FACTNITE IS EVER SCHEDULED, TO DEFINE   *
+//*  THE VSAM KSDS THAT HOLDS PROD.FACT.CKPT.  FACTORIALPROGRAM'S      *
+//*  1300-INIT-CHECKPOINT PARAGRAPH OPENS THIS FILE I-O AND FALLS      *
+//*  BACK TO OPEN OUTPUT ONLY TO LOAD THE FIRST CHECKPOINT ROW -- IT   *
+//*  CANNOT MATERIALIZE THE CLUSTER ITSELF, SO THE CLUSTER MUST        *
+//*  ALREADY EXIST ON DISK BEFORE STEP010 OF FACTNITE RUNS.            *
+//*                                                                    *
+//*  KEYED BY FACT-CKPT-RUN-ID (FACTCKL.CPY, POSITION 1, LENGTH 8);    *
+//*  RECORD LENGTH 45 (8-BYTE KEY + FOUR 8-BYTE PIC 9(08) COUNTERS +   *
+//*  ONE 4-BYTE PIC 9(04) PAGE NUMBER + ONE 1-BYTE RUN-STATUS FLAG).   *
+//*  RESUBMIT IS HARMLESS IF THE CLUSTER ALREADY EXISTS -- IDCAMS      *
+//*  RETURNS A NONZERO CONDITION CODE BUT DEFINES NOTHING A SECOND     *
+//*  TIME.                                                             *
+//*********************************************************************
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER (NAME(PROD.FACT.CKPT)              -
+         INDEXED                                    -
+         KEYS(8 0)                                  -
+         RECORDSIZE(45 45)                           -
+         TRACKS(1 1)                                 -
+         FREESPACE(10 10)                            -
+         SHAREOPTIONS(2 3) )                          -
+         DATA  (NAME(PROD.FACT.CKPT.DATA))            -
+         INDEX (NAME(PROD.FACT.CKPT.INDEX))
+/*
