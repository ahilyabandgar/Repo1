@@ -0,0 +1,33 @@
+//FACTNITE JOB (ACCTNO),'FACTORIAL NIGHTLY BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*********************************************************************
+//*  FACTNITE -- FACTORIAL NIGHTLY BATCH RUN                           *
+//*  SCHEDULED TO RUN EACH NIGHT BY THE ENTERPRISE SCHEDULER AFTER     *
+//*  THE DAY'S FACTORIAL REQUEST FEED (PROD.FACT.INPUT) HAS BEEN       *
+//*  CLOSED OUT.  DRIVES FACTORIALPROGRAM IN BATCH MODE AND PRODUCES   *
+//*  THE PRINT-FORMATTED CONTROL REPORT (PAGE HEADERS, DETAIL LINES,   *
+//*  AND THE CONTROL-TOTAL/RECONCILIATION FOOTER).                     *
+//*                                                                    *
+//*  IF THIS STEP ABENDS OR IS CANCELLED PARTWAY THROUGH, RESUBMIT     *
+//*  WITH SYSIN CARD "R" IN PLACE OF "B" TO RESTART FROM THE LAST      *
+//*  CHECKPOINT INSTEAD OF REPROCESSING THE WHOLE INPUT FILE.          *
+//*                                                                    *
+//*  BEFORE THIS JOB IS SCHEDULED FOR THE FIRST TIME, RUN FACTCKDF     *
+//*  ONCE TO DEFINE THE PROD.FACT.CKPT VSAM CLUSTER -- STEP010 BELOW   *
+//*  OPENS IT I-O AND CANNOT CREATE THE CLUSTER ITSELF.                *
+//*                                                                    *
+//*  FACTRPT IS A CATALOGED DATASET (DISP=MOD), NOT SYSOUT -- A        *
+//*  RESTART'S OPEN EXTEND HAS TO CONTINUE THE SAME PHYSICAL REPORT    *
+//*  THE ABORTED RUN WAS WRITING, AND A SYSOUT DD CANNOT BE EXTENDED   *
+//*  ACROSS SEPARATE JOB EXECUTIONS.  ROUTE A SEPARATE PRINT STEP      *
+//*  AGAINST PROD.FACT.RPT ONCE THE RUN COMPLETES.                     *
+//*********************************************************************
+//STEP010  EXEC PGM=FACTORIALPROGRAM
+//FACTIN   DD   DSN=PROD.FACT.INPUT,DISP=SHR
+//FACTRPT  DD   DSN=PROD.FACT.RPT,DISP=MOD,
+//             DCB=(RECFM=FB,LRECL=132)
+//FACTAUD  DD   DSN=PROD.FACT.AUDIT,DISP=MOD
+//FACTCKPT DD   DSN=PROD.FACT.CKPT,DISP=SHR
+//SYSIN    DD   *
+B
+/*
