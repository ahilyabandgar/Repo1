@@ -1,26 +1,625 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. FactorialProgram.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 Number          PIC 9(4) VALUE 0.
-01 Factorial       PIC 9(18) VALUE 1.
-01 Counter         PIC 9(4) VALUE 1.
-
-PROCEDURE DIVISION.
-Main-Logic.
-    DISPLAY "Enter a number: " WITH NO ADVANCING.
-    ACCEPT Number.
-
-    IF Number < 0 THEN
-    DISPLAY "Factorial is not defined for negative numbers."
-    ELSE
-    PERFORM Calculate-Factorial
-    DISPLAY "The factorial of " Number " is " Factorial
-    END-IF.
-
-    STOP RUN.
-
-Calculate-Factorial.
-    PERFORM VARYING Counter FROM 1 BY 1 UNTIL Counter > Number
-    COMPUTE Factorial = Factorial * Counter
-    END-PERFORM.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. FactorialProgram.
+000300 AUTHOR. DATA-PROCESSING-DIVISION.
+000400 INSTALLATION. SCHEDULING-AND-ACTUARIAL-SYSTEMS.
+000500 DATE-WRITTEN. 01-15-2019.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*   MODIFICATION HISTORY                                       *
+000900*   ------------------------------------------------------------*
+001000*   01-15-2019  RCJ  ORIGINAL PROGRAM - INTERACTIVE FACTORIAL   *
+001100*                    LOOKUP, ONE NUMBER PER RUN.                *
+001200*   08-09-2026  DLH  ADDED BATCH MODE: DRIVES CALCULATE-        *
+001300*                    FACTORIAL FROM A SEQUENTIAL INPUT FILE OF  *
+001400*                    NUMBERS AND WRITES A PRINT-STYLE REPORT    *
+001500*                    FILE OF NUMBER/FACTORIAL PAIRS INSTEAD OF  *
+001600*                    REQUIRING ONE ACCEPT PER LOOKUP.  RUN MODE *
+001700*                    (INTERACTIVE OR BATCH) IS SELECTED AT      *
+001800*                    START-UP.  RENAMED THE WORKING-STORAGE     *
+001900*                    FIELDS OFF THE RESERVED WORD NUMBER ONTO   *
+002000*                    THE FACT- PREFIX USED BY THIS PROGRAM.     *
+002100*   08-09-2026  DLH  ADDED A FACT-MAX-SAFE-NUMBER CHECK AHEAD   *
+002200*                    OF 5000-CALCULATE-FACTORIAL SO A NUMBER    *
+002300*                    WHOSE FACTORIAL WOULD NOT FIT IN           *
+002400*                    FACT-FACTORIAL IS REJECTED WITH A MESSAGE  *
+002500*                    RATHER THAN SILENTLY TRUNCATED.            *
+002600*   08-09-2026  DLH  ADDED THE FACT-AUDIT-FILE: ONE RECORD IS    *
+002700*                    APPENDED PER CALCULATION ATTEMPT (DATE,    *
+002800*                    TIME, USER ID, NUMBER, FACTORIAL, AND      *
+002900*                    WHETHER IT WAS REJECTED FOR OVERFLOW) SO   *
+003000*                    RUNS CAN BE RECONCILED AFTER THE FACT.     *
+003100*   08-09-2026  DLH  ADDED CHECKPOINT/RESTART TO THE BATCH       *
+003200*                    DRIVER: FACT-CKPT-FILE RECORDS THE LAST     *
+003300*                    INPUT RECORD NUMBER PROCESSED EVERY         *
+003400*                    FACT-CKPT-INTERVAL RECORDS.  RUN MODE "R"   *
+003500*                    RESTARTS A BATCH RUN FROM ITS LAST          *
+003600*                    CHECKPOINT INSTEAD OF REPROCESSING THE      *
+003700*                    WHOLE INPUT FILE.                          *
+003800*   08-09-2026  DLH  5000-CALCULATE-FACTORIAL NOW CALLS THE      *
+003900*                    FACTCALC SUBPROGRAM INSTEAD OF LOOPING      *
+004000*                    IN-LINE, SO FACTORIALPROGRAM, PERMCOMBO-    *
+004100*                    PROGRAM, AND FACTORIALONLINEPROGRAM SHARE   *
+004200*                    ONE COPY OF THE CALCULATION.                *
+004300*   08-09-2026  DLH  RAISED THE BATCH AND INTERACTIVE NUMBER     *
+004400*                    CEILING TO FACT-MAX-BIG-NUMBER AND ROUTE    *
+004500*                    NUMBERS ABOVE FACT-MAX-SAFE-NUMBER THROUGH  *
+004600*                    FACTCALC'S NEW EXTENDED-PRECISION RESULT.   *
+004700*   08-09-2026  DLH  ADDED PAGE HEADERS, RUN DATE, AND A         *
+004800*                    CONTROL-TOTAL FOOTER TO THE BATCH REPORT,   *
+004900*                    AND JCL/FACTNITE.JCL TO SCHEDULE THE BATCH  *
+005000*                    DRIVER AS A NIGHTLY JOB.                   *
+005100*   08-09-2026  DLH  ADDED AN INPUT/OUTPUT RECONCILIATION LINE   *
+005200*                    TO THE CONTROL REPORT FOOTER, CONFIRMING    *
+005300*                    RECORDS WRITTEN PLUS REJECTED ACCOUNT FOR   *
+005400*                    EVERY RECORD READ.                         *
+005500*****************************************************************
+005600 ENVIRONMENT DIVISION.
+005700 INPUT-OUTPUT SECTION.
+005800 FILE-CONTROL.
+005900     SELECT FACT-INPUT-FILE  ASSIGN TO "FACTIN"
+005950         ORGANIZATION IS LINE SEQUENTIAL
+005980         FILE STATUS IS FACT-IN-STATUS.
+006100
+006200     SELECT FACT-REPORT-FILE ASSIGN TO "FACTRPT"
+006250         ORGANIZATION IS LINE SEQUENTIAL
+006280         FILE STATUS IS FACT-RPT-STATUS.
+006400
+006500     SELECT FACT-AUDIT-FILE  ASSIGN TO "FACTAUD"
+006600         ORGANIZATION IS LINE SEQUENTIAL
+006700         FILE STATUS IS FACT-AUDIT-STATUS.
+006800
+006900     SELECT FACT-CKPT-FILE   ASSIGN TO "FACTCKPT"
+007000         ORGANIZATION IS INDEXED
+007100         ACCESS MODE IS RANDOM
+007200         RECORD KEY IS FACT-CKPT-RUN-ID
+007300         FILE STATUS IS FACT-CKPT-STATUS.
+007400
+007500 DATA DIVISION.
+007600 FILE SECTION.
+007700 FD  FACT-INPUT-FILE
+007800     RECORDING MODE IS F.
+007900 COPY FACTREC.
+008000
+008100 FD  FACT-REPORT-FILE
+008200     RECORDING MODE IS F.
+008300 01  FACT-RPT-RECORD         PIC X(132).
+008400
+008500 FD  FACT-AUDIT-FILE
+008600     RECORDING MODE IS F.
+008700 COPY FACTAUL.
+008800
+008900 FD  FACT-CKPT-FILE.
+009000 COPY FACTCKL.
+009100
+009200 WORKING-STORAGE SECTION.
+009300*****************************************************************
+009400*   RUN-MODE AND END-OF-FILE SWITCHES                           *
+009500*****************************************************************
+009600 77  FACT-RUN-MODE           PIC X(01)   VALUE "I".
+009700     88  FACT-MODE-INTERACTIVE           VALUE "I".
+009800     88  FACT-MODE-BATCH                 VALUE "B".
+009900     88  FACT-MODE-BATCH-RESTART         VALUE "R".
+010000
+010100 77  FACT-EOF-SWITCH         PIC X(01)   VALUE "N".
+010200     88  FACT-EOF                        VALUE "Y".
+010300
+010400 77  FACT-MAX-SAFE-NUMBER    PIC 9(04)   VALUE 19.
+010500*    LARGEST NUMBER WHOSE FACTORIAL STILL FITS IN FACT-FACTORIAL
+010600*    PIC 9(18) -- 20! IS ALREADY 19 DIGITS AND WOULD TRUNCATE.
+010700
+010800 77  FACT-MAX-BIG-NUMBER     PIC 9(04)   VALUE 50.
+010900*    LARGEST NUMBER THE EXTENDED-PRECISION PATH IN FACTCALC WILL
+011000*    CALCULATE.  NUMBERS ABOVE FACT-MAX-SAFE-NUMBER AND UP TO
+011100*    THIS LIMIT STILL PRODUCE A RESULT, EDITED INTO
+011200*    FACT-BIG-FACTORIAL INSTEAD OF FACT-FACTORIAL.
+011300 77  FACT-REJECT-SWITCH      PIC X(01)   VALUE "N".
+011400     88  FACT-REJECTED                   VALUE "Y".
+011500     88  FACT-NOT-REJECTED                VALUE "N".
+011600
+011700 77  FACT-CALC-OVERFLOW-FLAG PIC X(01)   VALUE "N".
+011800     88  FACT-CALC-OVERFLOW              VALUE "Y".
+011900
+011950 77  FACT-IN-STATUS          PIC X(02)   VALUE "00".
+011970
+012000 77  FACT-AUDIT-STATUS       PIC X(02)   VALUE "00".
+012050
+012060 77  FACT-RPT-STATUS         PIC X(02)   VALUE "00".
+012100
+012200 77  FACT-CKPT-STATUS        PIC X(02)   VALUE "00".
+012300
+012400 77  FACT-CKPT-INTERVAL      PIC 9(04) COMP  VALUE 500.
+012500*    THE BATCH DRIVER CHECKPOINTS ITS PROGRESS EVERY N RECORDS.
+012600
+012700 77  FACT-CKPT-KEY-LIT       PIC X(08)   VALUE "FACTBTCH".
+012800*    SINGLE-RUN CHECKPOINT KEY -- ONE CHECKPOINT ROW PER FACTORIAL
+012900*    BATCH JOB, REUSED ACROSS FRESH AND RESTARTED RUNS.
+013000
+013100 01  FACT-RECORD-NUMBER      PIC 9(08) COMP  VALUE ZERO.
+013200 01  FACT-READ-COUNT         PIC 9(08) COMP  VALUE ZERO.
+013300 01  FACT-WRITE-COUNT        PIC 9(08) COMP  VALUE ZERO.
+013400 01  FACT-REJECT-COUNT       PIC 9(08) COMP  VALUE ZERO.
+013500 01  FACT-CKPT-QUOTIENT      PIC 9(08) COMP  VALUE ZERO.
+013600 01  FACT-CKPT-REMAINDER     PIC 9(04) COMP  VALUE ZERO.
+013700
+013800 01  FACT-RECON-TOTAL        PIC 9(08) COMP  VALUE ZERO.
+013900*    WRITE-COUNT + REJECT-COUNT, COMPARED BACK TO READ-COUNT ON
+014000*    THE CONTROL REPORT'S RECONCILIATION LINE.
+014100
+014200*****************************************************************
+014300*   REPORT PAGE CONTROL                                          *
+014400*****************************************************************
+014500 77  FACT-LINES-PER-PAGE     PIC 9(04) COMP  VALUE 55.
+014600 77  FACT-LINE-COUNT         PIC 9(04) COMP  VALUE ZERO.
+014700 77  FACT-PAGE-NUMBER        PIC 9(04) COMP  VALUE ZERO.
+014800
+014900 01  FACT-RUN-DATE-RAW       PIC 9(08)   VALUE ZERO.
+015000 01  FACT-RUN-DATE-X REDEFINES FACT-RUN-DATE-RAW PIC X(08).
+015100 01  FACT-RUN-DATE-EDIT      PIC X(10)   VALUE SPACES.
+015200
+015300*****************************************************************
+015400*   CALCULATION FIELDS                                         *
+015500*****************************************************************
+015600 01  FACT-NUMBER             PIC 9(04)   VALUE ZERO.
+015700 01  FACT-FACTORIAL          PIC 9(18)   VALUE 1.
+015800 01  FACT-BIG-FACTORIAL      PIC X(80)   VALUE SPACES.
+015900 01  FACT-BIG-NUMBER-FLAG    PIC X(01)   VALUE "N".
+016000     88  FACT-IS-BIG-NUMBER          VALUE "Y".
+016100
+016200*****************************************************************
+016300*   REPORT LINE WORK AREA                                      *
+016400*****************************************************************
+016500 COPY FACTRPL.
+016600
+016700 01  FACT-FACTORIAL-EDIT     PIC Z(17)9.
+016800
+016900 PROCEDURE DIVISION.
+017000*****************************************************************
+017100*   0000-MAINLINE                                               *
+017200*   SELECTS RUN MODE AND HANDS OFF TO THE INTERACTIVE OR        *
+017300*   BATCH DRIVER.                                               *
+017400*****************************************************************
+017500 0000-MAINLINE.
+017600     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+017700
+017800     IF FACT-MODE-BATCH OR FACT-MODE-BATCH-RESTART
+017900         PERFORM 2000-BATCH-DRIVER THRU 2000-EXIT
+018000     ELSE
+018100         PERFORM 3000-INTERACTIVE THRU 3000-EXIT
+018200     END-IF.
+018300
+018400     STOP RUN.
+018500
+018600*****************************************************************
+018700*   1000-INITIALIZE                                             *
+018800*   PROMPTS THE OPERATOR FOR THE RUN MODE.                      *
+018900*****************************************************************
+019000 1000-INITIALIZE.
+019100     DISPLAY "FACTORIALPROGRAM - RUN MODE (I=INTERACTIVE, "
+019200         "B=BATCH, R=RESTART BATCH): " WITH NO ADVANCING.
+019300     ACCEPT FACT-RUN-MODE.
+019400 1000-EXIT.
+019500     EXIT.
+019600
+019700*****************************************************************
+019800*   1100-OPEN-AUDIT-FILE                                        *
+019900*   OPENS FACT-AUDIT-FILE FOR EXTEND (APPEND); CREATES IT ON     *
+020000*   THE FIRST RUN IF IT DOES NOT YET EXIST.                     *
+020100*****************************************************************
+020200 1100-OPEN-AUDIT-FILE.
+020300     OPEN EXTEND FACT-AUDIT-FILE.
+020400     IF FACT-AUDIT-STATUS = "35"
+020500         OPEN OUTPUT FACT-AUDIT-FILE
+020600     END-IF.
+020700 1100-EXIT.
+020800     EXIT.
+020900
+021000*****************************************************************
+021100*   2000-BATCH-DRIVER                                           *
+021200*   READS THE FACT-INPUT-FILE AND DRIVES 5000-CALCULATE-        *
+021300*   FACTORIAL FOR EACH NUMBER, WRITING ONE DETAIL LINE PER      *
+021400*   RECORD TO THE FACT-REPORT-FILE.                             *
+021500*****************************************************************
+021600 2000-BATCH-DRIVER.
+021700     OPEN INPUT  FACT-INPUT-FILE.
+021710     IF FACT-IN-STATUS NOT = "00"
+021720         DISPLAY "FACTIN DID NOT OPEN -- FILE STATUS "
+021730             FACT-IN-STATUS ", BATCH RUN ABANDONED."
+021740     ELSE
+021750         PERFORM 1300-INIT-CHECKPOINT THRU 1300-EXIT
+021760
+021770         IF FACT-MODE-BATCH-RESTART AND FACT-CKPT-COMPLETE
+021780             DISPLAY "CHECKPOINT SHOWS THE LAST BATCH RUN "
+021790                 "COMPLETED -- NOTHING TO RESTART."
+021800         ELSE
+021810             PERFORM 1200-OPEN-REPORT-FILE THRU 1200-EXIT
+021900             PERFORM 1100-OPEN-AUDIT-FILE THRU 1100-EXIT
+022100
+022200             PERFORM 2100-READ-INPUT THRU 2100-EXIT
+022300             IF FACT-MODE-BATCH-RESTART
+022400                 PERFORM 2150-SKIP-PROCESSED THRU 2150-EXIT
+022500             END-IF
+022600
+022700             PERFORM 2200-PROCESS-RECORD THRU 2200-EXIT
+022800                 UNTIL FACT-EOF
+022900
+023000             PERFORM 2400-FINALIZE-CHECKPOINT THRU 2400-EXIT
+023100             PERFORM 2500-WRITE-CONTROL-FOOTER THRU 2500-EXIT
+023150
+023160             CLOSE FACT-REPORT-FILE
+023170             CLOSE FACT-AUDIT-FILE
+023180         END-IF
+023190
+023300         CLOSE FACT-INPUT-FILE
+023600         CLOSE FACT-CKPT-FILE
+023650     END-IF.
+023700 2000-EXIT.
+023800     EXIT.
+023900
+024000*****************************************************************
+024100*   1200-OPEN-REPORT-FILE                                        *
+024200*   A FRESH BATCH RUN CREATES THE REPORT; A RESTART APPENDS TO   *
+024300*   THE REPORT LEFT BY THE RUN BEING RESUMED, OR CREATES IT IF   *
+024350*   THIS IS THE FIRST RUN A RESTART-REQUESTED JOB HAS EVER SEEN. *
+024400*   FACT-PAGE-NUMBER WAS ALREADY SET BY 1300-INIT-CHECKPOINT --  *
+024450*   ZERO ON A FRESH RUN, OR THE ABORTED RUN'S LAST PAGE NUMBER   *
+024470*   ON A RESTART -- SO 1250-WRITE-REPORT-HEADERS CONTINUES THE   *
+024480*   PAGE COUNT INSTEAD OF STARTING BACK AT PAGE 1.               *
+024490*****************************************************************
+024500 1200-OPEN-REPORT-FILE.
+024600     IF FACT-MODE-BATCH-RESTART
+024700         OPEN EXTEND FACT-REPORT-FILE
+024720         IF FACT-RPT-STATUS = "35"
+024740             OPEN OUTPUT FACT-REPORT-FILE
+024750             MOVE ZERO TO FACT-PAGE-NUMBER
+024760         END-IF
+024800     ELSE
+024900         OPEN OUTPUT FACT-REPORT-FILE
+025000     END-IF.
+025100
+025200     ACCEPT FACT-RUN-DATE-RAW FROM DATE YYYYMMDD.
+025300     STRING FACT-RUN-DATE-X(1:4) "-" FACT-RUN-DATE-X(5:2) "-"
+025400         FACT-RUN-DATE-X(7:2) DELIMITED BY SIZE
+025500             INTO FACT-RUN-DATE-EDIT.
+025700     PERFORM 1250-WRITE-REPORT-HEADERS THRU 1250-EXIT.
+025800 1200-EXIT.
+025900     EXIT.
+026000
+026100*****************************************************************
+026200*   1250-WRITE-REPORT-HEADERS                                   *
+026300*   STARTS A NEW REPORT PAGE: TITLE/RUN-DATE/PAGE-NUMBER LINE,   *
+026400*   COLUMN-HEADING LINE, AND A BLANK SEPARATOR, THEN RESETS THE  *
+026500*   PAGE LINE COUNT.                                            *
+026600*****************************************************************
+026700 1250-WRITE-REPORT-HEADERS.
+026800     ADD 1 TO FACT-PAGE-NUMBER.
+026900
+027000     MOVE SPACES TO FACT-RPT-LINE.
+027100     MOVE "FACTORIALPROGRAM - BATCH CONTROL REPORT" TO
+027200         FACT-H1-TITLE.
+027300     MOVE "RUN DATE:" TO FACT-H1-DATE-LIT.
+027400     MOVE FACT-RUN-DATE-EDIT TO FACT-H1-RUN-DATE.
+027500     MOVE "PAGE" TO FACT-H1-PAGE-LIT.
+027600     MOVE FACT-PAGE-NUMBER TO FACT-H1-PAGE-NO.
+027700     WRITE FACT-RPT-RECORD FROM FACT-RPT-HDR1.
+027800
+027900     MOVE SPACES TO FACT-RPT-LINE.
+028000     WRITE FACT-RPT-RECORD FROM FACT-RPT-LINE.
+028100
+028200     MOVE SPACES TO FACT-RPT-LINE.
+028300     MOVE "NUMBER" TO FACT-H2-NUMBER-LIT.
+028400     MOVE "FACTORIAL" TO FACT-H2-FACTORIAL-LIT.
+028500     WRITE FACT-RPT-RECORD FROM FACT-RPT-HDR2.
+028600
+028700     MOVE SPACES TO FACT-RPT-LINE.
+028800     WRITE FACT-RPT-RECORD FROM FACT-RPT-LINE.
+028900
+029000     MOVE ZERO TO FACT-LINE-COUNT.
+029100 1250-EXIT.
+029200     EXIT.
+029300
+029400*****************************************************************
+029500*   1300-INIT-CHECKPOINT                                        *
+029600*   ON A FRESH RUN, (RE)INITIALIZES THE CHECKPOINT ROW TO ZERO,  *
+029620*   IN-PROGRESS.  ON A RESTART, READS THE CHECKPOINT ROW SO      *
+029700*   PROCESSING CAN RESUME AFTER FACT-CKPT-LAST-RECORD, INCLUDING *
+029800*   THE REPORT PAGE NUMBER THE ABORTED RUN LEFT OFF ON.          *
+029850*   2000-BATCH-DRIVER CHECKS FACT-CKPT-COMPLETE RIGHT AFTER THIS *
+029870*   PARAGRAPH RETURNS TO DECIDE WHETHER A RESTART HAS ANYTHING   *
+029880*   LEFT TO RESUME.                                              *
+029900*****************************************************************
+030000 1300-INIT-CHECKPOINT.
+030100     OPEN I-O FACT-CKPT-FILE.
+030200     IF FACT-CKPT-STATUS = "35"
+030300         OPEN OUTPUT FACT-CKPT-FILE
+030400         CLOSE FACT-CKPT-FILE
+030500         OPEN I-O FACT-CKPT-FILE
+030600     END-IF.
+030700
+030800     MOVE FACT-CKPT-KEY-LIT TO FACT-CKPT-RUN-ID.
+030900
+031000     IF FACT-MODE-BATCH-RESTART
+031100         READ FACT-CKPT-FILE
+031200             INVALID KEY
+031300                 DISPLAY "NO CHECKPOINT FOUND - STARTING BATCH "
+031400                     "FROM THE BEGINNING."
+031500                 MOVE ZERO TO FACT-CKPT-LAST-RECORD
+031600                 MOVE ZERO TO FACT-CKPT-READ-COUNT
+031700                 MOVE ZERO TO FACT-CKPT-WRITE-COUNT
+031800                 MOVE ZERO TO FACT-CKPT-REJECT-COUNT
+031850                 MOVE ZERO TO FACT-CKPT-PAGE-NUMBER
+031860                 SET FACT-CKPT-IN-PROGRESS TO TRUE
+031900         END-READ
+032000     ELSE
+032100         MOVE ZERO TO FACT-CKPT-LAST-RECORD
+032200         MOVE ZERO TO FACT-CKPT-READ-COUNT
+032300         MOVE ZERO TO FACT-CKPT-WRITE-COUNT
+032400         MOVE ZERO TO FACT-CKPT-REJECT-COUNT
+032450         MOVE ZERO TO FACT-CKPT-PAGE-NUMBER
+032460         SET FACT-CKPT-IN-PROGRESS TO TRUE
+032500         WRITE FACT-CKPT-RECORD
+032600             INVALID KEY
+032700                 REWRITE FACT-CKPT-RECORD
+032800         END-WRITE
+032900     END-IF.
+033000
+033100     MOVE FACT-CKPT-READ-COUNT   TO FACT-READ-COUNT.
+033200     MOVE FACT-CKPT-WRITE-COUNT  TO FACT-WRITE-COUNT.
+033300     MOVE FACT-CKPT-REJECT-COUNT TO FACT-REJECT-COUNT.
+033350     MOVE FACT-CKPT-PAGE-NUMBER  TO FACT-PAGE-NUMBER.
+033400 1300-EXIT.
+033500     EXIT.
+033600
+033700*****************************************************************
+033800*   2150-SKIP-PROCESSED                                        *
+033900*   ON A RESTART, RE-READS AND DISCARDS THE INPUT RECORDS THAT  *
+034000*   THE PRIOR RUN ALREADY PROCESSED THROUGH THE LAST CHECKPOINT.*
+034100*****************************************************************
+034200 2150-SKIP-PROCESSED.
+034300     PERFORM 2100-READ-INPUT THRU 2100-EXIT
+034400         UNTIL FACT-EOF
+034500         OR FACT-RECORD-NUMBER > FACT-CKPT-LAST-RECORD.
+034600 2150-EXIT.
+034700     EXIT.
+034800
+034900*****************************************************************
+035000*   2100-READ-INPUT                                             *
+035100*****************************************************************
+035200 2100-READ-INPUT.
+035300     READ FACT-INPUT-FILE
+035400         AT END
+035500             SET FACT-EOF TO TRUE
+035600     END-READ.
+035700     IF NOT FACT-EOF
+035800         ADD 1 TO FACT-RECORD-NUMBER
+035900     END-IF.
+036000 2100-EXIT.
+036100     EXIT.
+036200
+036300*****************************************************************
+036400*   2200-PROCESS-RECORD                                         *
+036500*****************************************************************
+036600 2200-PROCESS-RECORD.
+036700     PERFORM 2250-CHECK-PAGE-BREAK THRU 2250-EXIT.
+036800     MOVE FACT-IN-NUMBER TO FACT-NUMBER.
+036900     MOVE SPACES TO FACT-RPT-LINE.
+037000     MOVE FACT-NUMBER TO FACT-D-NUMBER.
+037100     ADD 1 TO FACT-READ-COUNT.
+037200
+037300     IF FACT-NUMBER > FACT-MAX-BIG-NUMBER
+037400         SET FACT-REJECTED TO TRUE
+037500         ADD 1 TO FACT-REJECT-COUNT
+037600         MOVE "*** RESULT EXCEEDS FIELD CAPACITY ***"
+037700             TO FACT-D-FACTORIAL
+037800     ELSE
+037900         SET FACT-NOT-REJECTED TO TRUE
+038000         PERFORM 5000-CALCULATE-FACTORIAL THRU 5000-EXIT
+038100         IF FACT-REJECTED
+038200             ADD 1 TO FACT-REJECT-COUNT
+038300             MOVE "*** RESULT EXCEEDS FIELD CAPACITY ***"
+038400                 TO FACT-D-FACTORIAL
+038500         ELSE
+038600             ADD 1 TO FACT-WRITE-COUNT
+038700             IF FACT-IS-BIG-NUMBER
+038800                 MOVE FACT-BIG-FACTORIAL TO FACT-D-FACTORIAL
+038900             ELSE
+039000                 MOVE FACT-FACTORIAL TO FACT-FACTORIAL-EDIT
+039100                 MOVE FACT-FACTORIAL-EDIT TO FACT-D-FACTORIAL
+039200             END-IF
+039300         END-IF
+039400     END-IF.
+039500     WRITE FACT-RPT-RECORD FROM FACT-RPT-DETAIL.
+039600     ADD 1 TO FACT-LINE-COUNT.
+039700     PERFORM 4000-WRITE-AUDIT THRU 4000-EXIT.
+039800
+039900     DIVIDE FACT-RECORD-NUMBER BY FACT-CKPT-INTERVAL
+040000         GIVING FACT-CKPT-QUOTIENT
+040100         REMAINDER FACT-CKPT-REMAINDER.
+040200     IF FACT-CKPT-REMAINDER = 0
+040300         PERFORM 2300-WRITE-CHECKPOINT THRU 2300-EXIT
+040400     END-IF.
+040500
+040600     PERFORM 2100-READ-INPUT THRU 2100-EXIT.
+040700 2200-EXIT.
+040800     EXIT.
+040900
+041000*****************************************************************
+041100*   2250-CHECK-PAGE-BREAK                                      *
+041200*   STARTS A NEW REPORT PAGE ONCE THE CURRENT ONE IS FULL.       *
+041300*****************************************************************
+041400 2250-CHECK-PAGE-BREAK.
+041500     IF FACT-LINE-COUNT >= FACT-LINES-PER-PAGE
+041600         PERFORM 1250-WRITE-REPORT-HEADERS THRU 1250-EXIT
+041700     END-IF.
+041800 2250-EXIT.
+041900     EXIT.
+042000
+042100*****************************************************************
+042200*   2300-WRITE-CHECKPOINT                                      *
+042300*   RECORDS PROGRESS SO FAR SO A RESTART CAN RESUME HERE.      *
+042400*****************************************************************
+042500 2300-WRITE-CHECKPOINT.
+042600     MOVE FACT-RECORD-NUMBER TO FACT-CKPT-LAST-RECORD.
+042700     MOVE FACT-READ-COUNT    TO FACT-CKPT-READ-COUNT.
+042800     MOVE FACT-WRITE-COUNT   TO FACT-CKPT-WRITE-COUNT.
+042900     MOVE FACT-REJECT-COUNT  TO FACT-CKPT-REJECT-COUNT.
+042950     MOVE FACT-PAGE-NUMBER   TO FACT-CKPT-PAGE-NUMBER.
+042970     SET FACT-CKPT-IN-PROGRESS TO TRUE.
+043000     REWRITE FACT-CKPT-RECORD.
+043100 2300-EXIT.
+043200     EXIT.
+043300
+043400*****************************************************************
+043500*   2400-FINALIZE-CHECKPOINT                                   *
+043600*   THE RUN COMPLETED NORMALLY -- MARKS THE CHECKPOINT ROW      *
+043650*   COMPLETE SO 2000-BATCH-DRIVER REFUSES TO REDO THE WHOLE     *
+043680*   INPUT FILE IF MODE "R" IS EVER SUBMITTED AGAINST THIS ROW   *
+043690*   AGAIN BEFORE THE NEXT FRESH BATCH RUN RE-INITIALIZES IT.    *
+043700*   FACT-CKPT-LAST-RECORD IS RESET TO ZERO TOO, BUT THAT ALONE  *
+043710*   CANNOT DISTINGUISH "NEVER RUN" FROM "JUST FINISHED" --      *
+043720*   FACT-CKPT-RUN-STATUS IS THE FIELD THAT ACTUALLY DOES.       *
+043800*****************************************************************
+043900 2400-FINALIZE-CHECKPOINT.
+044000     MOVE ZERO TO FACT-CKPT-LAST-RECORD.
+044100     MOVE FACT-READ-COUNT    TO FACT-CKPT-READ-COUNT.
+044200     MOVE FACT-WRITE-COUNT   TO FACT-CKPT-WRITE-COUNT.
+044300     MOVE FACT-REJECT-COUNT  TO FACT-CKPT-REJECT-COUNT.
+044350     MOVE FACT-PAGE-NUMBER   TO FACT-CKPT-PAGE-NUMBER.
+044370     SET FACT-CKPT-COMPLETE TO TRUE.
+044400     REWRITE FACT-CKPT-RECORD.
+044500 2400-EXIT.
+044600     EXIT.
+044700
+044800*****************************************************************
+044900*   2500-WRITE-CONTROL-FOOTER                                   *
+045000*   WRITES THE CONTROL-TOTAL FOOTER AT THE END OF THE REPORT:    *
+045100*   READ/WRITTEN/REJECTED RECORD COUNTS, FOLLOWED BY THE         *
+045200*   INPUT/OUTPUT RECONCILIATION LINE.                            *
+045300*****************************************************************
+045400 2500-WRITE-CONTROL-FOOTER.
+045500     MOVE SPACES TO FACT-RPT-LINE.
+045600     WRITE FACT-RPT-RECORD FROM FACT-RPT-LINE.
+045700
+045800     MOVE SPACES TO FACT-RPT-LINE.
+045900     MOVE "RECORDS READ . . . . . . . . ." TO FACT-F-LABEL.
+046000     MOVE FACT-READ-COUNT TO FACT-F-VALUE.
+046100     WRITE FACT-RPT-RECORD FROM FACT-RPT-FOOTER.
+046200
+046300     MOVE SPACES TO FACT-RPT-LINE.
+046400     MOVE "RECORDS WRITTEN. . . . . . . ." TO FACT-F-LABEL.
+046500     MOVE FACT-WRITE-COUNT TO FACT-F-VALUE.
+046600     WRITE FACT-RPT-RECORD FROM FACT-RPT-FOOTER.
+046700
+046800     MOVE SPACES TO FACT-RPT-LINE.
+046900     MOVE "RECORDS REJECTED . . . . . . ." TO FACT-F-LABEL.
+047000     MOVE FACT-REJECT-COUNT TO FACT-F-VALUE.
+047100     WRITE FACT-RPT-RECORD FROM FACT-RPT-FOOTER.
+047200
+047300     PERFORM 2600-RECONCILE-COUNTS THRU 2600-EXIT.
+047400 2500-EXIT.
+047500     EXIT.
+047600
+047700*****************************************************************
+047800*   2600-RECONCILE-COUNTS                                       *
+047900*   CONFIRMS RECORDS WRITTEN PLUS RECORDS REJECTED ACCOUNT FOR   *
+048000*   EVERY RECORD READ, AND PRINTS THE RESULT AS THE LAST LINE    *
+048100*   OF THE CONTROL REPORT SO AN OUT-OF-BALANCE RUN IS CAUGHT     *
+048200*   BEFORE THE REPORT EVER LEAVES THE OPERATIONS DESK.          *
+048300*****************************************************************
+048400 2600-RECONCILE-COUNTS.
+048500     ADD FACT-WRITE-COUNT FACT-REJECT-COUNT
+048600         GIVING FACT-RECON-TOTAL.
+048700
+048800     MOVE SPACES TO FACT-RPT-LINE.
+048900     MOVE "RECONCILIATION . . . . . . . ." TO FACT-R-LABEL.
+049000     IF FACT-RECON-TOTAL = FACT-READ-COUNT
+049100         MOVE "IN BALANCE -- WRITTEN + REJECTED = READ"
+049200             TO FACT-R-MESSAGE
+049300     ELSE
+049400         MOVE "*** OUT OF BALANCE -- SEE OPERATIONS ***"
+049500             TO FACT-R-MESSAGE
+049600     END-IF.
+049700     WRITE FACT-RPT-RECORD FROM FACT-RPT-RECON.
+049800 2600-EXIT.
+049900     EXIT.
+050000
+050100*****************************************************************
+050200*   3000-INTERACTIVE                                            *
+050300*   ORIGINAL ONE-NUMBER-PER-RUN CONSOLE PROMPT.                 *
+050400*****************************************************************
+050500 3000-INTERACTIVE.
+050600     DISPLAY "ENTER A NUMBER: " WITH NO ADVANCING.
+050700     ACCEPT FACT-NUMBER.
+050800
+050900     IF FACT-NUMBER > FACT-MAX-BIG-NUMBER
+051000         SET FACT-REJECTED TO TRUE
+051100         DISPLAY "THE FACTORIAL OF " FACT-NUMBER
+051200             " RESULT EXCEEDS FIELD CAPACITY."
+051300     ELSE
+051400         SET FACT-NOT-REJECTED TO TRUE
+051500         PERFORM 5000-CALCULATE-FACTORIAL THRU 5000-EXIT
+051600         IF FACT-REJECTED
+051700             DISPLAY "THE FACTORIAL OF " FACT-NUMBER
+051800                 " RESULT EXCEEDS FIELD CAPACITY."
+051900         ELSE
+052000             IF FACT-IS-BIG-NUMBER
+052100                 DISPLAY "THE FACTORIAL OF " FACT-NUMBER " IS "
+052200                     FACT-BIG-FACTORIAL
+052300             ELSE
+052400                 DISPLAY "THE FACTORIAL OF " FACT-NUMBER " IS "
+052500                     FACT-FACTORIAL
+052600             END-IF
+052700         END-IF
+052800     END-IF.
+052900
+053000     PERFORM 1100-OPEN-AUDIT-FILE THRU 1100-EXIT.
+053100     PERFORM 4000-WRITE-AUDIT THRU 4000-EXIT.
+053200     CLOSE FACT-AUDIT-FILE.
+053300 3000-EXIT.
+053400     EXIT.
+053500
+053600*****************************************************************
+053700*   4000-WRITE-AUDIT                                             *
+053800*   APPENDS ONE AUDIT RECORD FOR THE CALCULATION ATTEMPT JUST    *
+053900*   COMPLETED, ACCEPTED OR REJECTED.                            *
+054000*****************************************************************
+054100 4000-WRITE-AUDIT.
+054200     MOVE SPACES TO FACT-AUD-RECORD.
+054300     ACCEPT FACT-AUD-DATE FROM DATE YYYYMMDD.
+054400     ACCEPT FACT-AUD-TIME FROM TIME.
+054500     ACCEPT FACT-AUD-USERID FROM ENVIRONMENT "USER".
+054600     MOVE FACT-NUMBER TO FACT-AUD-NUMBER.
+054700
+054800     IF FACT-REJECTED
+054900         MOVE "N/A - OVERFLOW" TO FACT-AUD-FACTORIAL
+055000         MOVE "Y" TO FACT-AUD-REJECT-FLAG
+055100     ELSE
+055200         IF FACT-IS-BIG-NUMBER
+055300             MOVE FACT-BIG-FACTORIAL TO FACT-AUD-FACTORIAL
+055400         ELSE
+055500             MOVE FACT-FACTORIAL TO FACT-FACTORIAL-EDIT
+055600             MOVE FACT-FACTORIAL-EDIT TO FACT-AUD-FACTORIAL
+055700         END-IF
+055800         MOVE "N" TO FACT-AUD-REJECT-FLAG
+055900     END-IF.
+056000
+056100     WRITE FACT-AUD-RECORD.
+056200 4000-EXIT.
+056300     EXIT.
+056400
+056500*****************************************************************
+056600*   5000-CALCULATE-FACTORIAL                                    *
+056700*   CALLS FACTCALC TO COMPUTE FACT-NUMBER FACTORIAL INTO        *
+056800*   FACT-FACTORIAL, OR FACT-BIG-FACTORIAL IF FACT-NUMBER IS      *
+056900*   ABOVE FACT-MAX-SAFE-NUMBER.  THE CALLER HAS ALREADY CHECKED  *
+057000*   AGAINST FACT-MAX-BIG-NUMBER, BUT IF FACTCALC FLAGS AN        *
+057100*   OVERFLOW ANYWAY THIS IS TREATED AS A REJECTED NUMBER.       *
+057200*****************************************************************
+057300 5000-CALCULATE-FACTORIAL.
+057400     CALL "FACTCALC" USING FACT-NUMBER FACT-FACTORIAL
+057500         FACT-CALC-OVERFLOW-FLAG FACT-BIG-FACTORIAL
+057600         FACT-BIG-NUMBER-FLAG.
+057700     IF FACT-CALC-OVERFLOW
+057800         SET FACT-REJECTED TO TRUE
+057900     END-IF.
+058000 5000-EXIT.
+058100     EXIT.
