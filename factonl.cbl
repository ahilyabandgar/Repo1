@@ -0,0 +1,213 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. FactorialOnlineProgram.
+000300 AUTHOR. DATA-PROCESSING-DIVISION.
+000400 INSTALLATION. SCHEDULING-AND-ACTUARIAL-SYSTEMS.
+000500 DATE-WRITTEN. 08-09-2026.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*   MODIFICATION HISTORY                                       *
+000900*   ------------------------------------------------------------*
+001000*   08-09-2026  DLH  ORIGINAL PROGRAM.  FULL-SCREEN MAINTENANCE *
+001100*                    EQUIVALENT OF FACTORIALPROGRAM'S CONSOLE   *
+001200*                    ACCEPT/DISPLAY PROMPT -- A NUMBER INPUT    *
+001300*                    FIELD AND A FACTORIAL/ERROR OUTPUT FIELD   *
+001400*                    ON ONE PANEL, REPEATED UNTIL THE OPERATOR  *
+001500*                    KEYS Y TO EXIT.                            *
+001600*   08-09-2026  DLH  5000-CALCULATE-FACTORIAL NOW CALLS THE     *
+001700*                    FACTCALC SUBPROGRAM INSTEAD OF CARRYING    *
+001800*                    ITS OWN COPY OF THE FACTORIAL LOOP.        *
+001900*   08-09-2026  DLH  ADDED THE FACT-AUDIT-FILE: ONE RECORD IS    *
+002000*                    APPENDED PER CALCULATION ATTEMPT (DATE,     *
+002100*                    TIME, USER ID, NUMBER, FACTORIAL, AND       *
+002200*                    WHETHER IT WAS REJECTED FOR OVERFLOW) SO    *
+002300*                    RUNS CAN BE RECONCILED AFTER THE FACT, THE  *
+002400*                    SAME AS FACTORIALPROGRAM.  ALSO REMOVED THE *
+002500*                    GO TO OUT OF 1000-PROCESS-SCREEN IN FAVOR   *
+002600*                    OF A STRUCTURAL EXIT, MATCHING THE REST OF  *
+002700*                    THE TREE.                                  *
+002800*****************************************************************
+002900 ENVIRONMENT DIVISION.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT FACT-AUDIT-FILE  ASSIGN TO "FACTAUD"
+003300         ORGANIZATION IS LINE SEQUENTIAL
+003400         FILE STATUS IS FACT-AUDIT-STATUS.
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  FACT-AUDIT-FILE
+003800     RECORDING MODE IS F.
+003900 COPY FACTAUL.
+004000
+004100 WORKING-STORAGE SECTION.
+004200*****************************************************************
+004300*   SCREEN FIELDS                                                *
+004400*****************************************************************
+004500 01  FACT-SCR-NUMBER         PIC 9(04)   VALUE ZERO.
+004600 01  FACT-SCR-RESULT         PIC X(80)   VALUE SPACES.
+004700 01  FACT-SCR-EXIT-FLAG      PIC X(01)   VALUE "N".
+004800     88  FACT-SCR-EXIT-YES           VALUE "Y" "y".
+004900
+005000*****************************************************************
+005100*   CONTROL SWITCHES                                             *
+005200*****************************************************************
+005300 77  FACT-DONE-SWITCH        PIC X(01)   VALUE "N".
+005400     88  FACT-DONE                       VALUE "Y".
+005500
+005600 77  FACT-REJECT-SWITCH      PIC X(01)   VALUE "N".
+005700     88  FACT-REJECTED                   VALUE "Y".
+005800     88  FACT-NOT-REJECTED                VALUE "N".
+005900
+006000 77  FACT-CALC-OVERFLOW-FLAG PIC X(01)   VALUE "N".
+006100     88  FACT-CALC-OVERFLOW              VALUE "Y".
+006200
+006300 77  FACT-AUDIT-STATUS       PIC X(02)   VALUE "00".
+006400
+006500 77  FACT-MAX-SAFE-NUMBER    PIC 9(04)   VALUE 19.
+006600*    LARGEST NUMBER WHOSE FACTORIAL STILL FITS IN FACT-FACTORIAL
+006700*    PIC 9(18) -- SAME LIMIT USED BY FACTORIALPROGRAM.
+006800
+006900 77  FACT-MAX-BIG-NUMBER     PIC 9(04)   VALUE 50.
+007000*    LARGEST NUMBER THE EXTENDED-PRECISION PATH IN FACTCALC WILL
+007100*    CALCULATE -- SAME LIMIT USED BY FACTORIALPROGRAM.
+007200
+007300*****************************************************************
+007400*   CALCULATION FIELDS                                           *
+007500*****************************************************************
+007600 01  FACT-NUMBER             PIC 9(04)   VALUE ZERO.
+007700 01  FACT-FACTORIAL          PIC 9(18)   VALUE 1.
+007800 01  FACT-FACTORIAL-EDIT     PIC Z(17)9.
+007900 01  FACT-BIG-FACTORIAL      PIC X(80)   VALUE SPACES.
+008000 01  FACT-BIG-NUMBER-FLAG    PIC X(01)   VALUE "N".
+008100     88  FACT-IS-BIG-NUMBER          VALUE "Y".
+008200
+008300 SCREEN SECTION.
+008400*****************************************************************
+008500*   01  FACT-MAINT-SCREEN                                        *
+008600*   SINGLE-PANEL DATA-ENTRY SCREEN: OPERATOR KEYS A NUMBER INTO *
+008700*   THE INPUT FIELD AND PRESSES ENTER; THE FACTORIAL OR AN       *
+008800*   ERROR MESSAGE IS DISPLAYED BACK IN THE RESULT FIELD.         *
+008900*****************************************************************
+009000 01  FACT-MAINT-SCREEN.
+009100     05  BLANK SCREEN.
+009200     05  LINE 01 COL 01 VALUE "FACTORIALPROGRAM - ONLINE MAINT".
+009300     05  LINE 03 COL 01 VALUE "ENTER A NUMBER . . . . . . :".
+009400     05  LINE 03 COL 31 PIC 9(04)
+009500             USING FACT-SCR-NUMBER.
+009600     05  LINE 05 COL 01 VALUE "FACTORIAL . . . . . . . . .:".
+009700     05  LINE 06 COL 01 PIC X(80)
+009800             FROM FACT-SCR-RESULT.
+009900     05  LINE 08 COL 01
+010000             VALUE "ENTER Y TO EXIT, ANY OTHER KEY TO".
+010100     05  LINE 09 COL 01
+010200             VALUE "CONTINUE CALCULATING . . . . . . :".
+010300     05  LINE 09 COL 37 PIC X(01)
+010400             USING FACT-SCR-EXIT-FLAG.
+010500
+010600 PROCEDURE DIVISION.
+010700*****************************************************************
+010800*   0000-MAINLINE                                                *
+010900*   REDISPLAYS THE MAINTENANCE SCREEN AND PROCESSES ONE NUMBER   *
+011000*   PER PASS UNTIL THE OPERATOR PRESSES PF3 TO EXIT.            *
+011100*****************************************************************
+011200 0000-MAINLINE.
+011300     PERFORM 1000-PROCESS-SCREEN THRU 1000-EXIT
+011400         UNTIL FACT-DONE.
+011500
+011600     STOP RUN.
+011700
+011800*****************************************************************
+011900*   1000-PROCESS-SCREEN                                          *
+012000*   DISPLAYS THE SCREEN, ACCEPTS THE OPERATOR'S ENTRY, AND       *
+012100*   CALCULATES OR REJECTS THE NUMBER KEYED IN.                  *
+012200*****************************************************************
+012300 1000-PROCESS-SCREEN.
+012400     DISPLAY FACT-MAINT-SCREEN.
+012500     ACCEPT FACT-MAINT-SCREEN.
+012600
+012700     IF FACT-SCR-EXIT-YES
+012800         SET FACT-DONE TO TRUE
+012900     ELSE
+013000         MOVE FACT-SCR-NUMBER TO FACT-NUMBER
+013100         IF FACT-NUMBER > FACT-MAX-BIG-NUMBER
+013200             SET FACT-REJECTED TO TRUE
+013300             MOVE "*** RESULT EXCEEDS FIELD CAPACITY ***"
+013400                 TO FACT-SCR-RESULT
+013500         ELSE
+013600             SET FACT-NOT-REJECTED TO TRUE
+013700             PERFORM 5000-CALCULATE-FACTORIAL THRU 5000-EXIT
+013800             IF FACT-REJECTED
+013900                 MOVE "*** RESULT EXCEEDS FIELD CAPACITY ***"
+014000                     TO FACT-SCR-RESULT
+014100             ELSE
+014200                 IF FACT-IS-BIG-NUMBER
+014300                     MOVE FACT-BIG-FACTORIAL TO FACT-SCR-RESULT
+014400                 ELSE
+014500                     MOVE FACT-FACTORIAL TO FACT-FACTORIAL-EDIT
+014600                     MOVE FACT-FACTORIAL-EDIT TO FACT-SCR-RESULT
+014700                 END-IF
+014800             END-IF
+014900         END-IF
+015000         PERFORM 1100-OPEN-AUDIT-FILE THRU 1100-EXIT
+015100         PERFORM 6000-WRITE-AUDIT THRU 6000-EXIT
+015200         CLOSE FACT-AUDIT-FILE
+015300     END-IF.
+015400 1000-EXIT.
+015500     EXIT.
+015600
+015700*****************************************************************
+015800*   5000-CALCULATE-FACTORIAL                                     *
+015900*   CALLS FACTCALC TO COMPUTE FACT-NUMBER FACTORIAL INTO         *
+016000*   FACT-FACTORIAL -- THE SAME SUBPROGRAM FACTORIALPROGRAM AND   *
+016100*   PERMCOMBOPROGRAM CALL.                                       *
+016200*****************************************************************
+016300 5000-CALCULATE-FACTORIAL.
+016400     CALL "FACTCALC" USING FACT-NUMBER FACT-FACTORIAL
+016500         FACT-CALC-OVERFLOW-FLAG FACT-BIG-FACTORIAL
+016600         FACT-BIG-NUMBER-FLAG.
+016700     IF FACT-CALC-OVERFLOW
+016800         SET FACT-REJECTED TO TRUE
+016900     END-IF.
+017000 5000-EXIT.
+017100     EXIT.
+017200
+017300*****************************************************************
+017400*   1100-OPEN-AUDIT-FILE                                        *
+017500*   OPENS FACT-AUDIT-FILE FOR EXTEND (APPEND); CREATES IT ON     *
+017600*   THE FIRST RUN IF IT DOES NOT YET EXIST.                     *
+017700*****************************************************************
+017800 1100-OPEN-AUDIT-FILE.
+017900     OPEN EXTEND FACT-AUDIT-FILE.
+018000     IF FACT-AUDIT-STATUS = "35"
+018100         OPEN OUTPUT FACT-AUDIT-FILE
+018200     END-IF.
+018300 1100-EXIT.
+018400     EXIT.
+018500
+018600*****************************************************************
+018700*   6000-WRITE-AUDIT                                             *
+018800*   APPENDS ONE AUDIT RECORD FOR THE CALCULATION ATTEMPT JUST    *
+018900*   COMPLETED, ACCEPTED OR REJECTED.                             *
+019000*****************************************************************
+019100 6000-WRITE-AUDIT.
+019200     MOVE SPACES TO FACT-AUD-RECORD.
+019300     ACCEPT FACT-AUD-DATE FROM DATE YYYYMMDD.
+019400     ACCEPT FACT-AUD-TIME FROM TIME.
+019500     ACCEPT FACT-AUD-USERID FROM ENVIRONMENT "USER".
+019600     MOVE FACT-NUMBER TO FACT-AUD-NUMBER.
+019700
+019800     IF FACT-REJECTED
+019900         MOVE "N/A - OVERFLOW" TO FACT-AUD-FACTORIAL
+020000         MOVE "Y" TO FACT-AUD-REJECT-FLAG
+020100     ELSE
+020200         IF FACT-IS-BIG-NUMBER
+020300             MOVE FACT-BIG-FACTORIAL TO FACT-AUD-FACTORIAL
+020400         ELSE
+020500             MOVE FACT-FACTORIAL TO FACT-FACTORIAL-EDIT
+020600             MOVE FACT-FACTORIAL-EDIT TO FACT-AUD-FACTORIAL
+020700         END-IF
+020800         MOVE "N" TO FACT-AUD-REJECT-FLAG
+020900     END-IF.
+021000
+021100     WRITE FACT-AUD-RECORD.
+021200 6000-EXIT.
+021300     EXIT.
